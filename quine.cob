@@ -1,52 +1,733 @@
-        identification division.
-        program-id. quine.
-        data division.
-        working-storage section.
-        01 s-tbl.
-          10 s pic x(70) occurs 26.
-        01 i pic 9(2).
-        01 j pic 9(2).
-        procedure division.
-          move "identification division." to s(01)
-          move "program-id. quine." to s(02)
-          move "data division." to s(03)
-          move "working-storage section." to s(04)
-          move "01 s-tbl." to s(05)
-          move "  10 s pic x(70) occurs 26." to s(06)
-          move "01 i pic 9(2)." to s(07)
-          move "01 j pic 9(2)." to s(08)
-          move "procedure division." to s(09)
-          move "  perform varying i" to s(10)
-          move "  from 1 by 1 until i > 26" to s(11)
-          move "    if i = 10 then" to s(12)
-          move "      perform varying j" to s(13)
-          move "      from 1 by 1 until j > 26" to s(14)
-          move "        display" to s(15)
-          move "        '          move '" to s(16)
-          move "        x'22'" to s(17)
-          move "        s(j)(1:stored-char-length(s(j)))" to s(18)
-          move "        x'22'" to s(19)
-          move "        ' to s('j')'" to s(20)
-          move "      end-perform" to s(21)
-          move "    end-if" to s(22)
-          move "    display '        '" to s(23)
-          move "    s(i)(1:stored-char-length(s(i)))" to s(24)
-          move "  end-perform" to s(25)
-          move "  stop run." to s(26)
-          perform varying i
-          from 1 by 1 until i > 26
-            if i = 10 then
-              perform varying j
-              from 1 by 1 until j > 26
-                display
-                '          move '
-                x'22'
-                s(j)(1:stored-char-length(s(j)))
-                x'22'
-                ' to s('j')'
-              end-perform
-            end-if
-            display '        '
-            s(i)(1:stored-char-length(s(i)))
-          end-perform
-          stop run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. QUINE.
+000030 AUTHOR. D. OKAMURA.
+000040 INSTALLATION. SYSTEMS PROGRAMMING.
+000050 DATE-WRITTEN. 01/15/1991.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*                    MODIFICATION HISTORY                      *
+000090*--------------------------------------------------------------*
+000100*   DATE      INIT  DESCRIPTION                                *
+000110*   --------  ----  -----------------------------------------  *
+000120*   01/15/91  DJO   ORIGINAL CODING.                           *
+000130*   03/02/98  RLT   ADDED ARCHIVE OUTPUT DATASET FOR SELF-PRINT*
+000140*   03/02/98  RLT   ADDED STARTUP LINE-COUNT INTEGRITY CHECK.  *
+000150*   03/09/98  RLT   ADDED SOURCE LIBRARY DRIFT COMPARISON.     *
+000160*   03/09/98  RLT   EXTERNALIZED TABLE TO LOADED VAULT FILE.   *
+000170*   03/16/98  RLT   ADDED CHECKPOINT/RESTART SUPPORT.          *
+000180*   03/16/98  RLT   ADDED SYSIN CONTROL CARD FOR LINE RANGE.   *
+000190*   03/23/98  RLT   ADDED TRUNCATION OVERFLOW WARNINGS.        *
+000200*   03/23/98  RLT   EXPANDED VAULT TO MULTI-MEMBER LIBRARY.    *
+000210*   03/30/98  RLT   ADDED LISTING FORMAT WITH HEADERS/PAGES.   *
+000220*   03/30/98  RLT   ADDED RUN AUDIT LOG.                       *
+000230*   04/06/98  RLT   KEPT QOUT ARCHIVE ACROSS RESTARTS.         *
+000240*   04/06/98  RLT   LINE COUNT NOW TAKEN FROM VAULT LOAD.      *
+000250*   04/06/98  RLT   GUARDED VAULT LOAD AGAINST TABLE OVERFLOW. *
+000260*   04/06/98  RLT   FLAGGED SRCLIB LINE-COUNT DRIFT.           *
+000270*   04/06/98  RLT   ADDED VAULT BUILD ACTION W/ OVERFLOW CHECK.*
+000280*   04/13/98  RLT   SRCLIB OPEN FAILURE NO LONGER ABENDS JOB.  *
+000290*   04/13/98  RLT   REWRAPPED SOURCE TO FIT 70-BYTE ARCHIVE.   *
+000300*   04/13/98  RLT   BUILD ACTION NOW AUDITS ITS OWN LINE COUNT.*
+000310*   04/20/98  RLT   CTLCARD/VAULT/SRCWIDE OPEN FAILURES NO     *
+000320*                   LONGER ABEND - CONTROLLED ABEND + AUDIT.  *
+000330*   04/20/98  RLT   QOUT FILE STATUS ADDED SO A SKIPPED OPEN   *
+000340*                   DOESN'T ABEND THE CLOSE AT TERMINATION.    *
+000350*   04/20/98  RLT   WARNED WHEN VAULT DIRECTORY EXCEEDS 10     *
+000360*                   MEMBERS INSTEAD OF DROPPING THEM SILENTLY. *
+000370*--------------------------------------------------------------*
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-CTLCARD-STATUS.
+000440     SELECT QOUT-FILE ASSIGN TO QOUT
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-QOUT-STATUS.
+000470     SELECT VAULT-FILE ASSIGN TO VAULT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-VAULT-STATUS.
+000500     SELECT SRCLIB-FILE ASSIGN TO SRCLIB
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-SRCLIB-STATUS.
+000530     SELECT SRCWIDE-FILE ASSIGN TO SRCWIDE
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-SRCWIDE-STATUS.
+000560     SELECT CKPT-FILE ASSIGN TO CKPT
+000570         ORGANIZATION IS SEQUENTIAL.
+000580     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000590         ORGANIZATION IS SEQUENTIAL.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620*--------------------------------------------------------------*
+000630*    SYSIN CONTROL CARD - SELECTS MEMBER, RANGE, RESTART SWITCH*
+000640*--------------------------------------------------------------*
+000650 FD  CTLCARD-FILE
+000660     LABEL RECORDS ARE STANDARD
+000670     RECORD CONTAINS 80 CHARACTERS.
+000680 01  CTL-CARD.
+000690     05  CTL-MEMBER            PIC X(08).
+000700     05  CTL-START-IDX         PIC 9(04).
+000710     05  CTL-END-IDX           PIC 9(04).
+000720     05  CTL-RESTART-SW        PIC X(01).
+000730     05  CTL-JOB-NAME          PIC X(08).
+000740     05  CTL-SUBMITTER         PIC X(08).
+000750     05  CTL-JOBID             PIC X(08).
+000760     05  CTL-ACTION            PIC X(05).
+000770     05  FILLER                PIC X(34).
+000780*--------------------------------------------------------------*
+000790*    ARCHIVE DATASET - MIRRORS S-TBL, ONE RECORD PER SOURCE LIN*
+000800*--------------------------------------------------------------*
+000810 FD  QOUT-FILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORD CONTAINS 70 CHARACTERS.
+000840 01  QOUT-REC                  PIC X(70).
+000850*--------------------------------------------------------------*
+000860*    VAULT LIBRARY - ONE HEADER + N TEXT RECORDS PER MEMBER    *
+000870*--------------------------------------------------------------*
+000880 FD  VAULT-FILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORD CONTAINS 72 CHARACTERS.
+000910 01  VAULT-REC.
+000920     05  VR-TYPE               PIC X(01).
+000930     05  VR-BODY               PIC X(70).
+000940     05  VR-OFLOW              PIC X(01).
+000950 01  VAULT-HDR-VIEW REDEFINES VAULT-REC.
+000960     05  VH-TYPE               PIC X(01).
+000970     05  VH-MEMBER             PIC X(08).
+000980     05  VH-LINE-CNT           PIC 9(04).
+000990     05  FILLER                PIC X(59).
+001000 01  VAULT-TXT-VIEW REDEFINES VAULT-REC.
+001010     05  VT-TYPE               PIC X(01).
+001020     05  VT-TEXT               PIC X(70).
+001030     05  VT-OFLOW              PIC X(01).
+001040*--------------------------------------------------------------*
+001050*    PRODUCTION SOURCE LIBRARY MEMBER, FOR DRIFT COMPARISON    *
+001060*--------------------------------------------------------------*
+001070 FD  SRCLIB-FILE
+001080     LABEL RECORDS ARE STANDARD
+001090     RECORD CONTAINS 70 CHARACTERS.
+001100 01  SRCLIB-REC                PIC X(70).
+001110*--------------------------------------------------------------*
+001120*    WIDE RAW SOURCE INPUT FOR BUILDING/REFRESHING A VAULT MEMB*
+001130*--------------------------------------------------------------*
+001140 FD  SRCWIDE-FILE
+001150     LABEL RECORDS ARE STANDARD
+001160     RECORD CONTAINS 80 CHARACTERS.
+001170 01  SRCWIDE-REC                PIC X(80).
+001180*--------------------------------------------------------------*
+001190*    CHECKPOINT DATASET FOR RESTART OF THE EMIT LOOP           *
+001200*--------------------------------------------------------------*
+001210 FD  CKPT-FILE
+001220     LABEL RECORDS ARE STANDARD
+001230     RECORD CONTAINS 40 CHARACTERS.
+001240 01  CKPT-REC.
+001250     05  CK-MEMBER             PIC X(08).
+001260     05  CK-I-IDX              PIC 9(04).
+001270     05  CK-J-IDX              PIC 9(04).
+001280     05  CK-DATE               PIC X(08).
+001290     05  CK-TIME               PIC X(08).
+001300     05  FILLER                PIC X(08).
+001310*--------------------------------------------------------------*
+001320*    AUDIT LOG - ONE RECORD APPENDED PER EXECUTION             *
+001330*--------------------------------------------------------------*
+001340 FD  AUDIT-FILE
+001350     LABEL RECORDS ARE STANDARD
+001360     RECORD CONTAINS 80 CHARACTERS.
+001370 01  AUDIT-REC.
+001380     05  AU-JOB-NAME           PIC X(08).
+001390     05  AU-DATE               PIC X(06).
+001400     05  AU-TIME               PIC X(06).
+001410     05  AU-SUBMITTER          PIC X(08).
+001420     05  AU-JOBID              PIC X(08).
+001430     05  AU-MEMBER             PIC X(08).
+001440     05  AU-LINE-CNT           PIC 9(05).
+001450     05  AU-STATUS             PIC X(08).
+001460     05  FILLER                PIC X(23).
+001470 WORKING-STORAGE SECTION.
+001480*--------------------------------------------------------------*
+001490*    VAULT DIRECTORY - MEMBERS SEEN WHILE LOADING THE VAULT    *
+001500*--------------------------------------------------------------*
+001510 01  VAULT-DIR.
+001520     05  VAULT-ENTRY OCCURS 10 TIMES INDEXED BY VX.
+001530         10  VD-MEMBER         PIC X(08).
+001540         10  VD-LINE-CNT       PIC 9(04).
+001550*--------------------------------------------------------------*
+001560*    SOURCE TABLE FOR THE SELECTED MEMBER                      *
+001570*--------------------------------------------------------------*
+001580 01  S-TBL.
+001590     05  S PIC X(70) OCCURS 999 TIMES INDEXED BY SX.
+001600*--------------------------------------------------------------*
+001610*    PER-LINE TRUNCATION FLAGS, PARALLEL TO S-TBL, SET WHILE   *
+001620*    BUILDING A VAULT MEMBER FROM WIDE RAW SOURCE              *
+001630*--------------------------------------------------------------*
+001640 01  WS-OFLOW-TBL.
+001650     05  WS-OFLOW-FLAG         PIC X(01) OCCURS 999 TIMES.
+001660 77  WS-TBL-MAX                PIC 9(04) VALUE 0999.
+001670 77  WS-VAULT-COUNT            PIC 9(02) VALUE 0.
+001680 77  WS-ACTION                 PIC X(05) VALUE 'RUN'.
+001690 77  WS-SELECTED-MEMBER        PIC X(08) VALUE SPACES.
+001700 77  WS-EXPECTED-LINES         PIC 9(04) VALUE 0.
+001710 77  WS-ACTUAL-LINES           PIC 9(04) VALUE 0.
+001720 77  WS-START-IDX              PIC 9(04) VALUE 1.
+001730 77  WS-END-IDX                PIC 9(04) VALUE 0.
+001740 77  WS-LINE-NO                PIC 9(06) VALUE 0.
+001750 77  WS-LINES-ON-PAGE          PIC 9(03) VALUE 0.
+001760 77  WS-LINES-PER-PAGE         PIC 9(03) VALUE 060.
+001770 77  WS-PAGE-NO                PIC 9(03) VALUE 0.
+001780 77  WS-CKPT-INTERVAL          PIC 9(03) VALUE 010.
+001790 77  WS-LINES-SINCE-CKPT       PIC 9(03) VALUE 0.
+001800 77  WS-EMIT-COUNT             PIC 9(05) VALUE 0.
+001810 77  WS-LAST-CKPT-I            PIC 9(04) VALUE 0.
+001820 77  WS-SRCLIB-LINE-NO         PIC 9(04) VALUE 0.
+001830 77  WS-OFLOW-LINE-NO          PIC 9(04) VALUE 0.
+001840 77  WS-JOB-NAME               PIC X(08) VALUE SPACES.
+001850 77  WS-SUBMITTER              PIC X(08) VALUE SPACES.
+001860 77  WS-JOBID                  PIC X(08) VALUE SPACES.
+001870 77  WS-MEMBER-FOUND-SW        PIC X(01) VALUE 'N'.
+001880     88  WS-MEMBER-FOUND           VALUE 'Y'.
+001890 77  WS-LOADING-SW             PIC X(01) VALUE 'N'.
+001900     88  WS-LOADING-MEMBER         VALUE 'Y'.
+001910 77  WS-VAULT-EOF-SW           PIC X(01) VALUE 'N'.
+001920     88  WS-VAULT-EOF              VALUE 'Y'.
+001930 77  WS-SRCLIB-EOF-SW          PIC X(01) VALUE 'N'.
+001940     88  WS-SRCLIB-EOF             VALUE 'Y'.
+001950 77  WS-SRCLIB-STATUS          PIC X(02) VALUE SPACES.
+001960 77  WS-SRCLIB-SW              PIC X(01) VALUE 'N'.
+001970     88  WS-SRCLIB-UNAVAILABLE     VALUE 'Y'.
+001980 77  WS-SRCWIDE-EOF-SW         PIC X(01) VALUE 'N'.
+001990     88  WS-SRCWIDE-EOF            VALUE 'Y'.
+002000 77  WS-CTLCARD-EOF-SW         PIC X(01) VALUE 'N'.
+002010     88  WS-CTLCARD-EOF            VALUE 'Y'.
+002020 77  WS-CKPT-EOF-SW            PIC X(01) VALUE 'N'.
+002030     88  WS-CKPT-EOF               VALUE 'Y'.
+002040 77  WS-RESTART-SW             PIC X(01) VALUE 'N'.
+002050     88  WS-RESTART-REQUESTED      VALUE 'Y'.
+002060 77  WS-ABEND-SW               PIC X(01) VALUE 'N'.
+002070     88  WS-ABEND-REQUESTED        VALUE 'Y'.
+002080 77  WS-MISMATCH-SW            PIC X(01) VALUE 'N'.
+002090     88  WS-MISMATCH-FOUND         VALUE 'Y'.
+002100 77  WS-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+002110     88  WS-OVERFLOW-FOUND         VALUE 'Y'.
+002120 77  WS-CTLCARD-STATUS         PIC X(02) VALUE SPACES.
+002130 77  WS-VAULT-STATUS           PIC X(02) VALUE SPACES.
+002140 77  WS-SRCWIDE-STATUS         PIC X(02) VALUE SPACES.
+002150 77  WS-QOUT-STATUS            PIC X(02) VALUE SPACES.
+002160 77  WS-VAULT-DIR-SW           PIC X(01) VALUE 'N'.
+002170     88  WS-VAULT-DIR-TRUNCATED    VALUE 'Y'.
+002180 01  WS-CURRENT-DATE.
+002190     05  WS-CD-YY              PIC 9(02).
+002200     05  WS-CD-MM              PIC 9(02).
+002210     05  WS-CD-DD              PIC 9(02).
+002220 01  WS-CURRENT-TIME.
+002230     05  WS-CT-HH              PIC 9(02).
+002240     05  WS-CT-MM              PIC 9(02).
+002250     05  WS-CT-SS              PIC 9(02).
+002260     05  WS-CT-HS              PIC 9(02).
+002270 01  WS-RUN-DATE-DISPLAY       PIC X(08) VALUE SPACES.
+002280 01  WS-RUN-TIME-DISPLAY       PIC X(08) VALUE SPACES.
+002290 01  WS-LISTING-HDR.
+002300     05  FILLER                PIC X(01) VALUE SPACE.
+002310     05  FILLER                PIC X(11) VALUE 'PROGRAM-ID:'.
+002320     05  WLH-PGM-ID            PIC X(08) VALUE SPACES.
+002330     05  FILLER                PIC X(06) VALUE 'DATE: '.
+002340     05  WLH-DATE              PIC X(08) VALUE SPACES.
+002350     05  FILLER                PIC X(06) VALUE 'TIME: '.
+002360     05  WLH-TIME              PIC X(08) VALUE SPACES.
+002370     05  FILLER                PIC X(06) VALUE 'PAGE: '.
+002380     05  WLH-PAGE              PIC ZZ9   VALUE ZERO.
+002390 01  WS-LISTING-LINE.
+002400     05  WLL-LINE-NO           PIC 9(06).
+002410     05  FILLER                PIC X(02) VALUE SPACES.
+002420     05  WLL-TEXT              PIC X(70).
+002430 PROCEDURE DIVISION.
+002440*--------------------------------------------------------------*
+002450*    0000-MAINLINE - DRIVES THE OVERALL RUN                    *
+002460*--------------------------------------------------------------*
+002470 0000-MAINLINE.
+002480     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002490     IF WS-ACTION = 'BUILD'
+002500         IF NOT WS-ABEND-REQUESTED
+002510             PERFORM 1400-BUILD-VAULT-MEMBER THRU 1400-EXIT
+002520         END-IF
+002530     ELSE
+002540         IF NOT WS-ABEND-REQUESTED
+002550             PERFORM 1200-VALIDATE-LINE-COUNT THRU 1200-EXIT
+002560         END-IF
+002570         IF NOT WS-ABEND-REQUESTED
+002580             PERFORM 1250-RESOLVE-RANGE THRU 1250-EXIT
+002590             PERFORM 2000-PROCESS-LINES THRU 2000-EXIT
+002600             PERFORM 2300-COMPARE-SOURCE THRU 2300-EXIT
+002610         END-IF
+002620     END-IF.
+002630     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+002640     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002650     IF WS-ABEND-REQUESTED
+002660         MOVE 16 TO RETURN-CODE
+002670     END-IF.
+002680     STOP RUN.
+002690*--------------------------------------------------------------*
+002700*    1000-INITIALIZE - OPEN FILES, READ CONTROL CARD, LOAD VAUL*
+002710*--------------------------------------------------------------*
+002720 1000-INITIALIZE.
+002730     ACCEPT WS-CURRENT-DATE FROM DATE.
+002740     ACCEPT WS-CURRENT-TIME FROM TIME.
+002750     STRING WS-CD-MM '/' WS-CD-DD '/' WS-CD-YY
+002760         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+002770     STRING WS-CT-HH ':' WS-CT-MM ':' WS-CT-SS
+002780         DELIMITED BY SIZE INTO WS-RUN-TIME-DISPLAY.
+002790     OPEN INPUT CTLCARD-FILE.
+002800     IF WS-CTLCARD-STATUS NOT = '00'
+002810         DISPLAY 'QUINE0340S CONTROL CARD DATASET UNAVAILABLE, '
+002820             'STATUS ' WS-CTLCARD-STATUS
+002830         SET WS-ABEND-REQUESTED TO TRUE
+002840     ELSE
+002850         PERFORM 1050-READ-CTLCARD THRU 1050-EXIT
+002860     END-IF.
+002870     IF NOT WS-ABEND-REQUESTED
+002880         IF WS-ACTION = 'BUILD'
+002890             OPEN INPUT SRCWIDE-FILE
+002900             IF WS-SRCWIDE-STATUS NOT = '00'
+002910                 DISPLAY 'QUINE0350S WIDE SOURCE DATASET '
+002920                     'UNAVAILABLE, STATUS ' WS-SRCWIDE-STATUS
+002930                 SET WS-ABEND-REQUESTED TO TRUE
+002940             ELSE
+002950                 OPEN EXTEND VAULT-FILE
+002960             END-IF
+002970         ELSE
+002980             IF WS-RESTART-REQUESTED
+002990                 OPEN EXTEND QOUT-FILE
+003000             ELSE
+003010                 OPEN OUTPUT QOUT-FILE
+003020             END-IF
+003030             OPEN INPUT VAULT-FILE
+003040             IF WS-VAULT-STATUS NOT = '00'
+003050                 DISPLAY 'QUINE0360S VAULT DATASET '
+003060                     'UNAVAILABLE, STATUS ' WS-VAULT-STATUS
+003070                 SET WS-ABEND-REQUESTED TO TRUE
+003080             ELSE
+003090                 OPEN INPUT SRCLIB-FILE
+003100                 IF WS-SRCLIB-STATUS NOT = '00'
+003110                     DISPLAY 'QUINE0330W PRODUCTION SOURCE '
+003120                         'LIBRARY UNAVAILABLE, STATUS '
+003130                         WS-SRCLIB-STATUS
+003140                     DISPLAY 'QUINE0330W DRIFT CHECK SKIPPED '
+003150                         'FOR MEMBER ' WS-SELECTED-MEMBER
+003160                     SET WS-SRCLIB-UNAVAILABLE TO TRUE
+003170                 END-IF
+003180                 PERFORM 1100-LOAD-VAULT THRU 1100-EXIT
+003190                 PERFORM 1150-DISPLAY-VAULT-DIRECTORY THRU
+003200                     1150-EXIT
+003210                 IF WS-RESTART-REQUESTED AND
+003220                     NOT WS-ABEND-REQUESTED
+003230                     PERFORM 1300-READ-CHECKPOINT THRU 1300-EXIT
+003240                 END-IF
+003250             END-IF
+003260         END-IF
+003270     END-IF.
+003280     OPEN EXTEND CKPT-FILE.
+003290     OPEN EXTEND AUDIT-FILE.
+003300 1000-EXIT.
+003310     EXIT.
+003320*--------------------------------------------------------------*
+003330*    1050-READ-CTLCARD - APPLIES SYSIN SELECTION OR DEFAULTS   *
+003340*--------------------------------------------------------------*
+003350 1050-READ-CTLCARD.
+003360     READ CTLCARD-FILE
+003370         AT END
+003380             SET WS-CTLCARD-EOF TO TRUE
+003390     END-READ.
+003400     IF WS-CTLCARD-EOF
+003410         MOVE 'QUINE'  TO WS-SELECTED-MEMBER
+003420         MOVE 1        TO WS-START-IDX
+003430         MOVE 0        TO WS-END-IDX
+003440         MOVE 'N'      TO WS-RESTART-SW
+003450         MOVE 'RUN'    TO WS-ACTION
+003460         MOVE 'UNKNOWN' TO WS-JOB-NAME WS-SUBMITTER WS-JOBID
+003470     ELSE
+003480         IF CTL-ACTION = SPACES
+003490             MOVE 'RUN' TO WS-ACTION
+003500         ELSE
+003510             MOVE CTL-ACTION TO WS-ACTION
+003520         END-IF
+003530         IF CTL-MEMBER = SPACES
+003540             MOVE 'QUINE' TO WS-SELECTED-MEMBER
+003550         ELSE
+003560             MOVE CTL-MEMBER TO WS-SELECTED-MEMBER
+003570         END-IF
+003580         IF CTL-START-IDX = 0
+003590             MOVE 1 TO WS-START-IDX
+003600         ELSE
+003610             MOVE CTL-START-IDX TO WS-START-IDX
+003620         END-IF
+003630         MOVE CTL-END-IDX TO WS-END-IDX
+003640         MOVE CTL-RESTART-SW TO WS-RESTART-SW
+003650         IF CTL-JOB-NAME = SPACES
+003660             MOVE 'UNKNOWN' TO WS-JOB-NAME
+003670         ELSE
+003680             MOVE CTL-JOB-NAME TO WS-JOB-NAME
+003690         END-IF
+003700         IF CTL-SUBMITTER = SPACES
+003710             MOVE 'UNKNOWN' TO WS-SUBMITTER
+003720         ELSE
+003730             MOVE CTL-SUBMITTER TO WS-SUBMITTER
+003740         END-IF
+003750         IF CTL-JOBID = SPACES
+003760             MOVE 'UNKNOWN' TO WS-JOBID
+003770         ELSE
+003780             MOVE CTL-JOBID TO WS-JOBID
+003790         END-IF
+003800     END-IF.
+003810 1050-EXIT.
+003820     EXIT.
+003830*--------------------------------------------------------------*
+003840*    1100-LOAD-VAULT - LOADS S-TBL FOR THE SELECTED MEMBER     *
+003850*--------------------------------------------------------------*
+003860 1100-LOAD-VAULT.
+003870     MOVE 0 TO WS-VAULT-COUNT.
+003880     MOVE 0 TO WS-ACTUAL-LINES.
+003890     PERFORM 1110-LOAD-VAULT-RECORD THRU 1110-EXIT
+003900         UNTIL WS-VAULT-EOF.
+003910     IF NOT WS-MEMBER-FOUND
+003920         DISPLAY 'QUINE0100S MEMBER NOT FOUND IN VAULT - '
+003930             WS-SELECTED-MEMBER
+003940         SET WS-ABEND-REQUESTED TO TRUE
+003950     END-IF.
+003960 1100-EXIT.
+003970     EXIT.
+003980*--------------------------------------------------------------*
+003990*    1110-LOAD-VAULT-RECORD - READS ONE VAULT RECORD           *
+004000*--------------------------------------------------------------*
+004010 1110-LOAD-VAULT-RECORD.
+004020     READ VAULT-FILE
+004030         AT END
+004040             SET WS-VAULT-EOF TO TRUE
+004050             GO TO 1110-EXIT
+004060     END-READ.
+004070     IF VH-TYPE = 'H'
+004080         IF WS-VAULT-COUNT < 10
+004090             ADD 1 TO WS-VAULT-COUNT
+004100             MOVE VH-MEMBER   TO VD-MEMBER(WS-VAULT-COUNT)
+004110             MOVE VH-LINE-CNT TO VD-LINE-CNT(WS-VAULT-COUNT)
+004120         ELSE
+004130             IF NOT WS-VAULT-DIR-TRUNCATED
+004140                 DISPLAY 'QUINE0160W VAULT DIRECTORY TRUNCATED '
+004150                     'AT 10 MEMBERS'
+004160                 SET WS-VAULT-DIR-TRUNCATED TO TRUE
+004170             END-IF
+004180         END-IF
+004190         IF VH-MEMBER = WS-SELECTED-MEMBER
+004200             SET WS-LOADING-MEMBER TO TRUE
+004210             SET WS-MEMBER-FOUND TO TRUE
+004220             MOVE VH-LINE-CNT TO WS-EXPECTED-LINES
+004230             SET SX TO ZERO
+004240         ELSE
+004250             MOVE 'N' TO WS-LOADING-SW
+004260         END-IF
+004270     ELSE
+004280         IF WS-LOADING-MEMBER
+004290             SET SX UP BY 1
+004300             IF SX > WS-TBL-MAX
+004310                 DISPLAY 'QUINE0110S MEMBER ' WS-SELECTED-MEMBER
+004320                     ' EXCEEDS TABLE CAPACITY OF ' WS-TBL-MAX
+004330                     ' LINES'
+004340                 SET WS-ABEND-REQUESTED TO TRUE
+004350                 SET WS-VAULT-EOF TO TRUE
+004360                 GO TO 1110-EXIT
+004370             END-IF
+004380             PERFORM 1120-CHECK-OVERFLOW THRU 1120-EXIT
+004390             MOVE VT-TEXT TO S(SX)
+004400             SET WS-ACTUAL-LINES TO SX
+004410         END-IF
+004420     END-IF.
+004430 1110-EXIT.
+004440     EXIT.
+004450*--------------------------------------------------------------*
+004460*    1120-CHECK-OVERFLOW - FLAGS A VAULT LINE TRUNCATED AT LOAD*
+004470*--------------------------------------------------------------*
+004480 1120-CHECK-OVERFLOW.
+004490     IF VT-OFLOW = 'Y'
+004500         SET WS-OFLOW-LINE-NO TO SX
+004510         DISPLAY 'QUINE0600W LINE ' WS-OFLOW-LINE-NO
+004520             ' OF MEMBER ' WS-SELECTED-MEMBER
+004530             ' WAS TRUNCATED WHEN THE VAULT WAS BUILT'
+004540         SET WS-OVERFLOW-FOUND TO TRUE
+004550     END-IF.
+004560 1120-EXIT.
+004570     EXIT.
+004580*--------------------------------------------------------------*
+004590*    1150/1160 - DISPLAY THE MEMBERS FOUND IN THE VAULT        *
+004600*--------------------------------------------------------------*
+004610 1150-DISPLAY-VAULT-DIRECTORY.
+004620     DISPLAY 'QUINE0150I VAULT CONTAINS ' WS-VAULT-COUNT
+004630         ' MEMBER(S)'.
+004640     PERFORM 1160-DISPLAY-ONE-MEMBER THRU 1160-EXIT
+004650         VARYING VX FROM 1 BY 1 UNTIL VX > WS-VAULT-COUNT.
+004660 1150-EXIT.
+004670     EXIT.
+004680 1160-DISPLAY-ONE-MEMBER.
+004690     DISPLAY '    ' VD-MEMBER(VX) ' - ' VD-LINE-CNT(VX)
+004700         ' LINE(S)'.
+004710 1160-EXIT.
+004720     EXIT.
+004730*--------------------------------------------------------------*
+004740*    1200-VALIDATE-LINE-COUNT - CONFIRMS THE LOADED LINE COUNT *
+004750*    AGAINST THE COUNT THE VAULT HEADER SAID TO EXPECT         *
+004760*--------------------------------------------------------------*
+004770 1200-VALIDATE-LINE-COUNT.
+004780     IF WS-ACTUAL-LINES NOT = WS-EXPECTED-LINES
+004790         DISPLAY 'QUINE0200S LINE COUNT MISMATCH FOR MEMBER '
+004800             WS-SELECTED-MEMBER
+004810         DISPLAY 'QUINE0200S EXPECTED ' WS-EXPECTED-LINES
+004820             ' FOUND ' WS-ACTUAL-LINES
+004830         SET WS-ABEND-REQUESTED TO TRUE
+004840     END-IF.
+004850 1200-EXIT.
+004860     EXIT.
+004870*--------------------------------------------------------------*
+004880*    1250-RESOLVE-RANGE - APPLIES THE SYSIN LINE RANGE         *
+004890*--------------------------------------------------------------*
+004900 1250-RESOLVE-RANGE.
+004910     IF WS-END-IDX = 0
+004920         MOVE WS-EXPECTED-LINES TO WS-END-IDX
+004930     END-IF.
+004940     IF WS-START-IDX = 0 OR WS-START-IDX > WS-EXPECTED-LINES
+004950         MOVE 1 TO WS-START-IDX
+004960     END-IF.
+004970     IF WS-END-IDX > WS-EXPECTED-LINES
+004980         MOVE WS-EXPECTED-LINES TO WS-END-IDX
+004990     END-IF.
+005000 1250-EXIT.
+005010     EXIT.
+005020*--------------------------------------------------------------*
+005030*    1300/1310 - RESUMES FROM THE LAST COMPLETED CHECKPOINT    *
+005040*--------------------------------------------------------------*
+005050 1300-READ-CHECKPOINT.
+005060     MOVE 0 TO WS-LAST-CKPT-I.
+005070     OPEN INPUT CKPT-FILE.
+005080     PERFORM 1310-SCAN-CHECKPOINT THRU 1310-EXIT
+005090         UNTIL WS-CKPT-EOF.
+005100     CLOSE CKPT-FILE.
+005110     IF WS-LAST-CKPT-I > 0
+005120         COMPUTE WS-START-IDX = WS-LAST-CKPT-I + 1
+005130     END-IF.
+005140 1300-EXIT.
+005150     EXIT.
+005160 1310-SCAN-CHECKPOINT.
+005170     READ CKPT-FILE
+005180         AT END
+005190             SET WS-CKPT-EOF TO TRUE
+005200             GO TO 1310-EXIT
+005210     END-READ.
+005220     IF CK-MEMBER = WS-SELECTED-MEMBER
+005230         MOVE CK-I-IDX TO WS-LAST-CKPT-I
+005240     END-IF.
+005250 1310-EXIT.
+005260     EXIT.
+005270*--------------------------------------------------------------*
+005280*    1400-BUILD-VAULT-MEMBER - LOADS WIDE RAW SOURCE, FLAGS ANY*
+005290*    LINE THAT WOULD LOSE TEXT BEING TRUNCATED TO 70 BYTES, AND*
+005300*    WRITES THE RESULT AS A NEW VAULT MEMBER                   *
+005310*--------------------------------------------------------------*
+005320 1400-BUILD-VAULT-MEMBER.
+005330     MOVE 0 TO WS-ACTUAL-LINES.
+005340     PERFORM 1410-READ-BUILD-LINE THRU 1410-EXIT
+005350         UNTIL WS-SRCWIDE-EOF.
+005360     IF NOT WS-ABEND-REQUESTED
+005370         MOVE 'H' TO VH-TYPE
+005380         MOVE WS-SELECTED-MEMBER TO VH-MEMBER
+005390         MOVE WS-ACTUAL-LINES TO VH-LINE-CNT
+005400         WRITE VAULT-REC
+005410         PERFORM 1420-WRITE-BUILD-LINE THRU 1420-EXIT
+005420             VARYING SX FROM 1 BY 1 UNTIL SX > WS-ACTUAL-LINES
+005430         DISPLAY 'QUINE0400I VAULT MEMBER ' WS-SELECTED-MEMBER
+005440             ' BUILT WITH ' WS-ACTUAL-LINES ' LINE(S)'
+005450     END-IF.
+005460 1400-EXIT.
+005470     EXIT.
+005480 1410-READ-BUILD-LINE.
+005490     READ SRCWIDE-FILE
+005500         AT END
+005510             SET WS-SRCWIDE-EOF TO TRUE
+005520             GO TO 1410-EXIT
+005530     END-READ.
+005540     ADD 1 TO WS-ACTUAL-LINES.
+005550     IF WS-ACTUAL-LINES > WS-TBL-MAX
+005560         DISPLAY 'QUINE0110S MEMBER ' WS-SELECTED-MEMBER
+005570             ' EXCEEDS TABLE CAPACITY OF ' WS-TBL-MAX ' LINES'
+005580         SET WS-ABEND-REQUESTED TO TRUE
+005590         SET WS-SRCWIDE-EOF TO TRUE
+005600         GO TO 1410-EXIT
+005610     END-IF.
+005620     SET SX TO WS-ACTUAL-LINES.
+005630     MOVE SRCWIDE-REC(1:70) TO S(SX).
+005640     IF SRCWIDE-REC(71:10) NOT = SPACES
+005650         SET WS-OFLOW-LINE-NO TO SX
+005660         MOVE 'Y' TO WS-OFLOW-FLAG(SX)
+005670         DISPLAY 'QUINE0600W LINE ' WS-OFLOW-LINE-NO
+005680             ' OF MEMBER ' WS-SELECTED-MEMBER
+005690             ' WILL BE TRUNCATED TO 70 BYTES IN THE VAULT'
+005700         SET WS-OVERFLOW-FOUND TO TRUE
+005710     ELSE
+005720         MOVE 'N' TO WS-OFLOW-FLAG(SX)
+005730     END-IF.
+005740 1410-EXIT.
+005750     EXIT.
+005760 1420-WRITE-BUILD-LINE.
+005770     MOVE 'T' TO VT-TYPE.
+005780     MOVE S(SX) TO VT-TEXT.
+005790     MOVE WS-OFLOW-FLAG(SX) TO VT-OFLOW.
+005800     WRITE VAULT-REC.
+005810 1420-EXIT.
+005820     EXIT.
+005830*--------------------------------------------------------------*
+005840*    2000-PROCESS-LINES - REGENERATES AND EMITS THE SOURCE TEXT*
+005850*--------------------------------------------------------------*
+005860 2000-PROCESS-LINES.
+005870     MOVE 0 TO WS-LINE-NO.
+005880     MOVE 0 TO WS-LINES-ON-PAGE.
+005890     MOVE 0 TO WS-PAGE-NO.
+005900     MOVE 0 TO WS-LINES-SINCE-CKPT.
+005910     PERFORM 2100-EMIT-ONE-LINE THRU 2100-EXIT
+005920         VARYING SX FROM WS-START-IDX BY 1
+005930         UNTIL SX > WS-END-IDX.
+005940 2000-EXIT.
+005950     EXIT.
+005960*--------------------------------------------------------------*
+005970*    2100-EMIT-ONE-LINE - LISTS, ARCHIVES, AND CHECKPOINTS ONE *
+005980*    SOURCE LINE                                               *
+005990*--------------------------------------------------------------*
+006000 2100-EMIT-ONE-LINE.
+006010     IF WS-LINES-ON-PAGE = 0 OR
+006020         WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+006030         PERFORM 2150-WRITE-PAGE-HEADER THRU 2150-EXIT
+006040     END-IF.
+006050     ADD 10 TO WS-LINE-NO.
+006060     MOVE WS-LINE-NO TO WLL-LINE-NO.
+006070     MOVE S(SX) TO WLL-TEXT.
+006080     DISPLAY WS-LISTING-LINE.
+006090     WRITE QOUT-REC FROM S(SX).
+006100     ADD 1 TO WS-LINES-ON-PAGE.
+006110     ADD 1 TO WS-EMIT-COUNT.
+006120     ADD 1 TO WS-LINES-SINCE-CKPT.
+006130     IF WS-LINES-SINCE-CKPT >= WS-CKPT-INTERVAL
+006140         PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+006150         MOVE 0 TO WS-LINES-SINCE-CKPT
+006160     END-IF.
+006170 2100-EXIT.
+006180     EXIT.
+006190*--------------------------------------------------------------*
+006200*    2150-WRITE-PAGE-HEADER - LISTING-STYLE PAGE HEADER        *
+006210*--------------------------------------------------------------*
+006220 2150-WRITE-PAGE-HEADER.
+006230     ADD 1 TO WS-PAGE-NO.
+006240     MOVE WS-SELECTED-MEMBER TO WLH-PGM-ID.
+006250     MOVE WS-RUN-DATE-DISPLAY TO WLH-DATE.
+006260     MOVE WS-RUN-TIME-DISPLAY TO WLH-TIME.
+006270     MOVE WS-PAGE-NO TO WLH-PAGE.
+006280     DISPLAY ' '.
+006290     DISPLAY WS-LISTING-HDR.
+006300     DISPLAY ' '.
+006310     MOVE 0 TO WS-LINES-ON-PAGE.
+006320 2150-EXIT.
+006330     EXIT.
+006340*--------------------------------------------------------------*
+006350*    2200-WRITE-CHECKPOINT - RECORDS THE LAST COMPLETED LINE   *
+006360*--------------------------------------------------------------*
+006370 2200-WRITE-CHECKPOINT.
+006380     MOVE WS-SELECTED-MEMBER TO CK-MEMBER.
+006390     SET CK-I-IDX TO SX.
+006400     MOVE 0 TO CK-J-IDX.
+006410     MOVE WS-RUN-DATE-DISPLAY TO CK-DATE.
+006420     MOVE WS-RUN-TIME-DISPLAY TO CK-TIME.
+006430     WRITE CKPT-REC.
+006440 2200-EXIT.
+006450     EXIT.
+006460*--------------------------------------------------------------*
+006470*    2300/2310 - COMPARES THE REGENERATED TEXT AGAINST THE     *
+006480*    PRODUCTION SOURCE LIBRARY MEMBER                          *
+006490*--------------------------------------------------------------*
+006500 2300-COMPARE-SOURCE.
+006510     IF WS-SRCLIB-UNAVAILABLE
+006520         GO TO 2300-EXIT
+006530     END-IF.
+006540     MOVE 0 TO WS-SRCLIB-LINE-NO.
+006550     PERFORM 2310-COMPARE-ONE-LINE THRU 2310-EXIT
+006560         UNTIL WS-SRCLIB-EOF.
+006570     IF WS-SRCLIB-LINE-NO NOT = WS-EXPECTED-LINES
+006580         DISPLAY 'QUINE0320W SOURCE LIBRARY HAS '
+006590             WS-SRCLIB-LINE-NO ' LINE(S), VAULT HAS '
+006600             WS-EXPECTED-LINES
+006610         SET WS-MISMATCH-FOUND TO TRUE
+006620     END-IF.
+006630     IF WS-MISMATCH-FOUND
+006640         DISPLAY 'QUINE0300W SOURCE DRIFT DETECTED FOR MEMBER '
+006650             WS-SELECTED-MEMBER
+006660     ELSE
+006670         DISPLAY 'QUINE0300I SOURCE LIBRARY MATCHES '
+006680             'REGENERATED TEXT FOR MEMBER ' WS-SELECTED-MEMBER
+006690     END-IF.
+006700 2300-EXIT.
+006710     EXIT.
+006720 2310-COMPARE-ONE-LINE.
+006730     READ SRCLIB-FILE
+006740         AT END
+006750             SET WS-SRCLIB-EOF TO TRUE
+006760             GO TO 2310-EXIT
+006770     END-READ.
+006780     ADD 1 TO WS-SRCLIB-LINE-NO.
+006790     IF WS-SRCLIB-LINE-NO <= WS-EXPECTED-LINES
+006800         IF SRCLIB-REC NOT = S(WS-SRCLIB-LINE-NO)
+006810             DISPLAY 'QUINE0310W MISMATCH AT LINE '
+006820                 WS-SRCLIB-LINE-NO
+006830             SET WS-MISMATCH-FOUND TO TRUE
+006840         END-IF
+006850     END-IF.
+006860 2310-EXIT.
+006870     EXIT.
+006880*--------------------------------------------------------------*
+006890*    8000-WRITE-AUDIT - APPENDS ONE AUDIT RECORD FOR THIS RUN  *
+006900*--------------------------------------------------------------*
+006910 8000-WRITE-AUDIT.
+006920     MOVE WS-JOB-NAME TO AU-JOB-NAME.
+006930     STRING WS-CD-MM WS-CD-DD WS-CD-YY
+006940         DELIMITED BY SIZE INTO AU-DATE.
+006950     STRING WS-CT-HH WS-CT-MM WS-CT-SS
+006960         DELIMITED BY SIZE INTO AU-TIME.
+006970     MOVE WS-SUBMITTER TO AU-SUBMITTER.
+006980     MOVE WS-JOBID TO AU-JOBID.
+006990     MOVE WS-SELECTED-MEMBER TO AU-MEMBER.
+007000     IF WS-ACTION = 'BUILD'
+007010         MOVE WS-ACTUAL-LINES TO AU-LINE-CNT
+007020     ELSE
+007030         MOVE WS-EMIT-COUNT TO AU-LINE-CNT
+007040     END-IF.
+007050     IF WS-ABEND-REQUESTED
+007060         MOVE 'ABEND' TO AU-STATUS
+007070     ELSE
+007080         IF WS-MISMATCH-FOUND OR WS-OVERFLOW-FOUND
+007090             MOVE 'WARNING' TO AU-STATUS
+007100         ELSE
+007110             MOVE 'COMPLETE' TO AU-STATUS
+007120         END-IF
+007130     END-IF.
+007140     WRITE AUDIT-REC.
+007150 8000-EXIT.
+007160     EXIT.
+007170*--------------------------------------------------------------*
+007180*    9000-TERMINATE - CLOSES ALL DATASETS BEFORE STOP RUN      *
+007190*--------------------------------------------------------------*
+007200 9000-TERMINATE.
+007210     CLOSE CTLCARD-FILE.
+007220     IF WS-ACTION = 'BUILD'
+007230         CLOSE SRCWIDE-FILE
+007240         CLOSE VAULT-FILE
+007250     ELSE
+007260         CLOSE QOUT-FILE
+007270         CLOSE VAULT-FILE
+007280         CLOSE SRCLIB-FILE
+007290     END-IF.
+007300     CLOSE CKPT-FILE.
+007310     CLOSE AUDIT-FILE.
+007320 9000-EXIT.
+007330     EXIT.
